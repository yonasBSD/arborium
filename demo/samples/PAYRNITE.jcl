@@ -0,0 +1,38 @@
+//PAYRNITE JOB (ACCT01),'NIGHTLY PAYROLL',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY PAYROLL REGISTER - VALIDATE EMPLOYEE-MASTER, PRINT   *
+//* THE PAYROLL REGISTER, AND FLAG ANY EXCEPTIONS FOR THE        *
+//* SCHEDULER TO ALERT ON.                                       *
+//*                                                               *
+//* TO RESTART A FAILED RUN FROM THE LAST CHECKPOINT, ADD         *
+//* PARM='RESTART' TO THE EXEC STATEMENT BELOW BEFORE RESUBMIT.   *
+//*--------------------------------------------------------------*
+//PAYROLL  EXEC PGM=HELLOWORLD
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=PROD.PAYROLL.EMPMAST,DISP=SHR
+//DEPTMAST DD DSN=PROD.PAYROLL.DEPTMAST,DISP=SHR
+//PAYREG   DD DSN=PROD.PAYROLL.REGISTER(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(50,20),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPFILE DD DSN=PROD.PAYROLL.EXCEPTIONS(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=112,BLKSIZE=0)
+//CHKPTFILE DD DSN=PROD.PAYROLL.CHECKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=6,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* ALERT STEP - ONLY RUNS WHEN THE PAYROLL STEP RETURNED A      *
+//* NON-ZERO CONDITION CODE (EXCEPTION RECORDS WERE WRITTEN).    *
+//* THIS IS WHAT LETS THE SCHEDULER DETECT BAD DATA INSTEAD OF   *
+//* THE JOB SHOWING A SILENT RC=0.                                *
+//*--------------------------------------------------------------*
+//ALERT    EXEC PGM=IEBGENER,COND=(0,EQ,PAYROLL)
+//SYSUT1   DD DSN=PROD.PAYROLL.EXCEPTIONS(+1),DISP=SHR
+//SYSUT2   DD SYSOUT=*,DCB=(RECFM=FB,LRECL=112)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*

@@ -1,6 +1,6 @@
       *> COBOL Sample Program - Hello World with Basic Operations
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
+       PROGRAM-ID. HELLOWORLD.
        AUTHOR. ARBORIUM.
        DATE-WRITTEN. 2024-01-01.
 
@@ -9,22 +9,104 @@
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMR-EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-FILE-STATUS.
+
+           SELECT DEPT-MASTER ASSIGN TO "DEPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DM-DEPT-CODE
+               FILE STATUS IS WS-DEPT-FILE-STATUS.
+
+           SELECT EMPLOYEE-TRANSACTIONS ASSIGN TO "EMPTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT EMPLOYEE-EXTRACT ASSIGN TO "EMPEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTR-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-MASTER-RECORD.
+           05 EMR-EMP-ID       PIC 9(6).
+           05 EMR-EMP-NAME     PIC X(25).
+           05 EMR-EMP-SALARY   PIC 9(7)V99.
+           05 EMR-EMP-DEPT     PIC X(10).
+           05 EMR-EMP-CURRENCY PIC X(3).
+
+       FD  PAYROLL-REGISTER
+           LABEL RECORDS ARE STANDARD.
+       01  REG-PRINT-LINE          PIC X(80).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXC-PRINT-LINE          PIC X(112).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHK-PRINT-LINE          PIC X(6).
+
+       FD  DEPT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  DEPT-MASTER-RECORD.
+           05 DM-DEPT-CODE     PIC X(10).
+           05 DM-DEPT-NAME     PIC X(30).
+           05 DM-COST-CENTER   PIC X(6).
+           05 DM-MIN-SALARY    PIC 9(7)V99.
+           05 DM-MAX-SALARY    PIC 9(7)V99.
+
+       FD  EMPLOYEE-TRANSACTIONS
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           05 TRANS-ACTION-CODE PIC X(1).
+           05 TRANS-EMP-ID      PIC 9(6).
+           05 TRANS-EMP-NAME    PIC X(25).
+           05 TRANS-EMP-SALARY  PIC 9(7)V99.
+           05 TRANS-EMP-DEPT    PIC X(10).
+           05 TRANS-EMP-CURRENCY PIC X(3).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-PRINT-LINE     PIC X(144).
+
+       FD  EMPLOYEE-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  EXTR-PRINT-LINE      PIC X(100).
+
        WORKING-STORAGE SECTION.
 
       *> Numeric variables
-       01 WS-COUNTER          PIC 9(3)    VALUE 0.
-       01 WS-TOTAL            PIC 9(5)V99 VALUE 0.
-       01 WS-RESULT           PIC Z,ZZ9.99.
-
-      *> String variables
-       01 WS-NAME             PIC X(30)   VALUE SPACES.
-       01 WS-MESSAGE          PIC X(50).
-       01 WS-GREETING         PIC X(20)   VALUE "Hello, ".
+       01 WS-TABLE-COUNT      PIC 9(3)    VALUE 0.
 
-      *> Table (array) definition
+      *> Table (array) definition - sized to the roster actually read
+      *> for this run rather than a fixed count
        01 WS-TABLE.
-          05 WS-ITEM          PIC X(10) OCCURS 5 TIMES
+          05 WS-ITEM          PIC X(25) OCCURS 1 TO 100 TIMES
+                              DEPENDING ON WS-TABLE-COUNT
                               INDEXED BY WS-IDX.
 
       *> Record structure
@@ -33,58 +115,730 @@
           05 EMP-NAME         PIC X(25).
           05 EMP-SALARY       PIC 9(7)V99.
           05 EMP-DEPT         PIC X(10).
+          05 EMP-CURRENCY     PIC X(3)    VALUE "USD".
+
+      *> EMPLOYEE-MASTER file controls
+       01 WS-EMP-FILE-STATUS  PIC X(2)    VALUE "00".
+       01 WS-EOF-EMPLOYEE     PIC X(1)    VALUE "N".
+          88 EOF-EMPLOYEE                 VALUE "Y".
+
+      *> PAYROLL-REGISTER (print file) controls
+       01 WS-REG-FILE-STATUS  PIC X(2)    VALUE "00".
+       01 WS-GRAND-TOTAL      PIC 9(9)V99 VALUE 0.
+
+      *> Per-department subtotals, accumulated across the whole
+      *> EMPLOYEE-MASTER pass and printed once per department at the
+      *> end, so records don't have to already be in department order
+       01 WS-DEPT-TOTALS-COUNT  PIC 9(3)  VALUE 0.
+       01 WS-DEPT-TOTALS-TABLE.
+          05 WS-DTOT-ENTRY OCCURS 1 TO 50 TIMES
+                            DEPENDING ON WS-DEPT-TOTALS-COUNT
+                            INDEXED BY WS-DTOT-IDX.
+             10 WS-DTOT-DEPT-CODE PIC X(10).
+             10 WS-DTOT-DEPT-NAME PIC X(30).
+             10 WS-DTOT-SUBTOTAL  PIC 9(9)V99.
+
+      *> Per-employee detail lines for the register, held until the
+      *> whole pass is read so they can be printed grouped by
+      *> department instead of in EMPLOYEE-MASTER key order
+       01 WS-EMP-DETAIL-COUNT   PIC 9(4)  VALUE 0.
+       01 WS-EMP-DETAIL-TABLE.
+          05 WS-EDT-ENTRY OCCURS 1 TO 9999 TIMES
+                           DEPENDING ON WS-EMP-DETAIL-COUNT
+                           INDEXED BY WS-EDT-IDX.
+             10 WS-EDT-ID       PIC 9(6).
+             10 WS-EDT-NAME     PIC X(25).
+             10 WS-EDT-SALARY   PIC 9(7)V99.
+             10 WS-EDT-DEPT     PIC X(10).
+             10 WS-EDT-CURRENCY PIC X(3).
+
+      *> Non-USD payroll, tracked separately rather than summed into the
+      *> USD grand total
+       01 WS-CURRENCY-COUNT   PIC 9(2)    VALUE 0.
+       01 WS-CURRENCY-TABLE.
+          05 WS-CURRENCY-ENTRY OCCURS 1 TO 10 TIMES
+                                DEPENDING ON WS-CURRENCY-COUNT
+                                INDEXED BY WS-CUR-IDX.
+             10 WS-CUR-CODE    PIC X(3).
+             10 WS-CUR-TOTAL   PIC 9(9)V99.
+
+      *> Payroll register print layouts
+       01 WS-REPORT-HEADING.
+          05 FILLER           PIC X(30) VALUE "PAYROLL REGISTER".
+          05 WS-RH-RESTART-FLAG PIC X(26) VALUE SPACES.
+
+       01 WS-DEPT-HEADING.
+          05 FILLER           PIC X(12) VALUE "DEPARTMENT: ".
+          05 WS-DH-DEPT       PIC X(10).
+          05 FILLER           PIC X(2)  VALUE SPACES.
+          05 WS-DH-DEPT-NAME  PIC X(30).
+
+       01 WS-DETAIL-LINE.
+          05 FILLER           PIC X(4)  VALUE SPACES.
+          05 WS-DL-ID         PIC 9(6).
+          05 FILLER           PIC X(2)  VALUE SPACES.
+          05 WS-DL-NAME       PIC X(25).
+          05 WS-DL-SALARY     PIC Z,ZZZ,ZZ9.99.
+          05 FILLER           PIC X(1)  VALUE SPACES.
+          05 WS-DL-CURRENCY   PIC X(3).
+          05 FILLER           PIC X(1)  VALUE SPACES.
+          05 WS-DL-FX-FLAG    PIC X(26).
+
+       01 WS-DEPT-TOTAL-LINE.
+          05 FILLER           PIC X(22) VALUE "  DEPARTMENT SUBTOTAL:".
+          05 WS-DT-SUBTOTAL   PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-GRAND-TOTAL-LINE.
+          05 FILLER           PIC X(16) VALUE "USD GRAND TOTAL:".
+          05 WS-GT-TOTAL      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-CURRENCY-TOTAL-LINE.
+          05 FILLER           PIC X(22) VALUE "NON-USD TOTAL, CCY:  ".
+          05 WS-CT-CODE       PIC X(3).
+          05 FILLER           PIC X(2)  VALUE SPACES.
+          05 WS-CT-TOTAL      PIC ZZZ,ZZZ,ZZ9.99.
+
+      *> EXCEPTION-FILE controls
+       01 WS-EXC-FILE-STATUS  PIC X(2)    VALUE "00".
+       01 WS-VALID-RECORD     PIC X(1)    VALUE "Y".
+          88 VALID-RECORD                 VALUE "Y".
+       01 WS-REASON-CODE      PIC X(3)    VALUE SPACES.
+       01 WS-REASON-TEXT      PIC X(40)   VALUE SPACES.
+       01 WS-EXCEPTION-COUNT  PIC 9(5)    VALUE 0.
+
+      *> Department validation
+       01 WS-DEPT-FOUND        PIC X(1)    VALUE "N".
+          88 DEPT-FOUND                    VALUE "Y".
+
+       01 WS-EXCEPTION-LINE.
+          05 WS-EX-ID          PIC 9(6).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 WS-EX-NAME        PIC X(25).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 WS-EX-REASON-CODE PIC X(3).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 WS-EX-REASON-TEXT PIC X(40).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 WS-EX-DEPT-NAME   PIC X(30).
+
+       01 WS-EXC-PARTIAL-MARKER.
+          05 FILLER PIC X(51) VALUE
+              "*** PARTIAL - RESTARTED RUN: EXCEPTIONS BEFORE THE ".
+          05 FILLER PIC X(61) VALUE
+              "CHECKPOINT ARE NOT INCLUDED ***".
+
+      *> CHECKPOINT/RESTART controls
+       01 WS-CHK-FILE-STATUS        PIC X(2) VALUE "00".
+       01 WS-EOF-CHECKPOINT         PIC X(1) VALUE "N".
+          88 EOF-CHECKPOINT                  VALUE "Y".
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(3) VALUE 10.
+       01 WS-RECORDS-SINCE-CHECKPT  PIC 9(3) VALUE 0.
+       01 WS-RESTART-FLAG           PIC X(1) VALUE "N".
+          88 RESTART-MODE                    VALUE "Y".
+       01 WS-RESTART-EMP-ID         PIC 9(6) VALUE 0.
+       01 WS-PARM                   PIC X(20) VALUE SPACES.
+
+       01 WS-CHECKPOINT-LINE.
+          05 WS-CHK-ID              PIC 9(6).
+
+      *> DEPT-MASTER cross-reference controls
+       01 WS-DEPT-FILE-STATUS    PIC X(2)  VALUE "00".
+       01 WS-CURRENT-DEPT-NAME   PIC X(30) VALUE SPACES.
+       01 WS-CURRENT-DEPT-MIN-SALARY PIC 9(7)V99 VALUE 0.
+       01 WS-CURRENT-DEPT-MAX-SALARY PIC 9(7)V99 VALUE 0.
+
+      *> Command-line PARM parsing: MODE[,OPERATOR-ID]
+       01 WS-COMMAND-MODE        PIC X(10) VALUE SPACES.
+       01 WS-OPERATOR-ID         PIC X(8)  VALUE SPACES.
+
+      *> EMPLOYEE-TRANSACTIONS / AUDIT-TRAIL controls
+       01 WS-TRANS-FILE-STATUS   PIC X(2)  VALUE "00".
+       01 WS-AUDIT-FILE-STATUS   PIC X(2)  VALUE "00".
+       01 WS-EOF-TRANSACTION     PIC X(1)  VALUE "N".
+          88 EOF-TRANSACTION               VALUE "Y".
 
-       PROCEDURE DIVISION.
+       01 WS-AUDIT-BEFORE.
+          05 WS-AUD-BEFORE-ID     PIC 9(6).
+          05 WS-AUD-BEFORE-NAME   PIC X(25).
+          05 WS-AUD-BEFORE-SALARY PIC 9(7)V99.
+          05 WS-AUD-BEFORE-DEPT   PIC X(10).
+
+       01 WS-AUDIT-AFTER.
+          05 WS-AUD-AFTER-ID      PIC 9(6).
+          05 WS-AUD-AFTER-NAME    PIC X(25).
+          05 WS-AUD-AFTER-SALARY  PIC 9(7)V99.
+          05 WS-AUD-AFTER-DEPT    PIC X(10).
+
+       01 WS-AUDIT-LINE.
+          05 WS-AUD-ACTION       PIC X(1).
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 WS-AUD-DATE         PIC 9(8).
+          05 FILLER              PIC X(1)  VALUE SPACES.
+          05 WS-AUD-TIME         PIC 9(6).
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 WS-AUD-OPERATOR     PIC X(8).
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 WS-AUD-LINE-BEFORE-ID     PIC 9(6).
+          05 FILLER              PIC X(1)  VALUE SPACES.
+          05 WS-AUD-LINE-BEFORE-NAME   PIC X(25).
+          05 FILLER              PIC X(1)  VALUE SPACES.
+          05 WS-AUD-LINE-BEFORE-SALARY PIC Z,ZZZ,ZZ9.99.
+          05 FILLER              PIC X(1)  VALUE SPACES.
+          05 WS-AUD-LINE-BEFORE-DEPT   PIC X(10).
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 WS-AUD-LINE-AFTER-ID      PIC 9(6).
+          05 FILLER              PIC X(1)  VALUE SPACES.
+          05 WS-AUD-LINE-AFTER-NAME    PIC X(25).
+          05 FILLER              PIC X(1)  VALUE SPACES.
+          05 WS-AUD-LINE-AFTER-SALARY  PIC Z,ZZZ,ZZ9.99.
+          05 FILLER              PIC X(1)  VALUE SPACES.
+          05 WS-AUD-LINE-AFTER-DEPT    PIC X(10).
+
+      *> EMPLOYEE-EXTRACT (CSV) controls
+       01 WS-EXTR-FILE-STATUS    PIC X(2)  VALUE "00".
+       01 WS-EXTR-SALARY-EDIT    PIC 9(9).99.
+       01 WS-EXTR-LINE           PIC X(100).
+
+      *> Diagnostic fields for a failed OPEN
+       01 WS-ABEND-FILE-NAME     PIC X(22) VALUE SPACES.
+       01 WS-ABEND-STATUS        PIC X(2)  VALUE SPACES.
+
+      *> Real MVS batch delivers the EXEC statement's PARM= value here
+      *> (halfword length + text), not via ACCEPT FROM COMMAND-LINE -
+      *> that's a GnuCOBOL/Unix extension for argv that a z/OS caller
+      *> never populates.
+       LINKAGE SECTION.
+       01 LS-PARM-AREA.
+          05 LS-PARM-LENGTH      PIC S9(4) COMP.
+          05 LS-PARM-TEXT        PIC X(100).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        MAIN-PROCEDURE.
-           PERFORM INITIALIZE-DATA
-           PERFORM DISPLAY-GREETING
-           PERFORM CALCULATE-TOTALS
+           IF LS-PARM-LENGTH > 0
+               MOVE SPACES TO WS-PARM
+               IF LS-PARM-LENGTH > LENGTH OF WS-PARM
+                   MOVE LS-PARM-TEXT(1:LENGTH OF WS-PARM) TO WS-PARM
+               ELSE
+                   MOVE LS-PARM-TEXT(1:LS-PARM-LENGTH) TO WS-PARM
+               END-IF
+           ELSE
+              *> No caller-supplied PARM (e.g. a GnuCOBOL command-line
+              *> desk-check run with no USING argument) - fall back to
+              *> argv so local testing keeps working.
+               ACCEPT WS-PARM FROM COMMAND-LINE
+           END-IF
+           UNSTRING WS-PARM DELIMITED BY ","
+               INTO WS-COMMAND-MODE WS-OPERATOR-ID
+           END-UNSTRING
+           IF WS-COMMAND-MODE = "MAINTAIN"
+               PERFORM MAINTAIN-EMPLOYEE-MASTER
+               STOP RUN
+           END-IF
+           IF WS-COMMAND-MODE = "EXTRACT"
+               PERFORM EXTRACT-EMPLOYEE-ROSTER
+               STOP RUN
+           END-IF
+           IF WS-COMMAND-MODE = "RESTART"
+               SET RESTART-MODE TO TRUE
+               PERFORM READ-LAST-CHECKPOINT
+           END-IF
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               MOVE "EMPLOYEE-MASTER" TO WS-ABEND-FILE-NAME
+               MOVE WS-EMP-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           IF RESTART-MODE
+               MOVE WS-RESTART-EMP-ID TO EMR-EMP-ID
+               START EMPLOYEE-MASTER KEY IS GREATER THAN EMR-EMP-ID
+                   INVALID KEY
+                       SET EOF-EMPLOYEE TO TRUE
+               END-START
+           END-IF
+           OPEN OUTPUT PAYROLL-REGISTER
+           IF WS-REG-FILE-STATUS NOT = "00"
+               MOVE "PAYROLL-REGISTER" TO WS-ABEND-FILE-NAME
+               MOVE WS-REG-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXC-FILE-STATUS NOT = "00"
+               MOVE "EXCEPTION-FILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-EXC-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           IF RESTART-MODE
+              *> Flags this run's register/exception output as covering
+              *> only records after the last checkpoint, not the full
+              *> company payroll, so it can't be mistaken for a
+              *> complete run's output
+               MOVE "(PARTIAL - RESTARTED RUN)" TO WS-RH-RESTART-FLAG
+               WRITE EXC-PRINT-LINE FROM WS-EXC-PARTIAL-MARKER
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHK-FILE-STATUS NOT = "00" AND
+              WS-CHK-FILE-STATUS NOT = "05"
+               MOVE "CHECKPOINT-FILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CHK-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           OPEN INPUT DEPT-MASTER
+           IF WS-DEPT-FILE-STATUS NOT = "00"
+               MOVE "DEPT-MASTER" TO WS-ABEND-FILE-NAME
+               MOVE WS-DEPT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           WRITE REG-PRINT-LINE FROM WS-REPORT-HEADING
+           IF NOT EOF-EMPLOYEE
+               PERFORM READ-EMPLOYEE-MASTER
+           END-IF
+           PERFORM UNTIL EOF-EMPLOYEE
+               PERFORM VALIDATE-EMPLOYEE-RECORD
+               IF VALID-RECORD
+                   PERFORM CALCULATE-TOTALS
+                   PERFORM ADD-TO-TABLE
+                   PERFORM CHECK-CHECKPOINT
+               ELSE
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+               PERFORM READ-EMPLOYEE-MASTER
+           END-PERFORM
+           PERFORM PRINT-PAYROLL-REGISTER
            PERFORM PROCESS-TABLE
+           CLOSE EMPLOYEE-MASTER
+           CLOSE PAYROLL-REGISTER
+           CLOSE EXCEPTION-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE DEPT-MASTER
+           IF WS-EXCEPTION-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
            STOP RUN.
 
-       INITIALIZE-DATA.
-           MOVE "World" TO WS-NAME
-           MOVE 100.50 TO WS-TOTAL
-           MOVE 12345 TO EMP-ID
-           MOVE "John Smith" TO EMP-NAME
-           MOVE 75000.00 TO EMP-SALARY
-           MOVE "IT" TO EMP-DEPT.
-
-       DISPLAY-GREETING.
-           STRING WS-GREETING DELIMITED BY SPACES
-                  WS-NAME DELIMITED BY SPACES
-                  "!" DELIMITED BY SIZE
-                  INTO WS-MESSAGE
+       ABEND-ON-OPEN-ERROR.
+           DISPLAY "FATAL: UNABLE TO OPEN " WS-ABEND-FILE-NAME
+                   " - FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       MAINTAIN-EMPLOYEE-MASTER.
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               MOVE "EMPLOYEE-MASTER" TO WS-ABEND-FILE-NAME
+               MOVE WS-EMP-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           OPEN INPUT EMPLOYEE-TRANSACTIONS
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               MOVE "EMPLOYEE-TRANSACTIONS" TO WS-ABEND-FILE-NAME
+               MOVE WS-TRANS-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               MOVE "AUDIT-TRAIL" TO WS-ABEND-FILE-NAME
+               MOVE WS-AUDIT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL EOF-TRANSACTION
+               PERFORM APPLY-TRANSACTION
+               PERFORM READ-TRANSACTION
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER
+           CLOSE EMPLOYEE-TRANSACTIONS
+           CLOSE AUDIT-TRAIL.
+
+       EXTRACT-EMPLOYEE-ROSTER.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               MOVE "EMPLOYEE-MASTER" TO WS-ABEND-FILE-NAME
+               MOVE WS-EMP-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           OPEN INPUT DEPT-MASTER
+           IF WS-DEPT-FILE-STATUS NOT = "00"
+               MOVE "DEPT-MASTER" TO WS-ABEND-FILE-NAME
+               MOVE WS-DEPT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           OPEN OUTPUT EMPLOYEE-EXTRACT
+           IF WS-EXTR-FILE-STATUS NOT = "00"
+               MOVE "EMPLOYEE-EXTRACT" TO WS-ABEND-FILE-NAME
+               MOVE WS-EXTR-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           PERFORM READ-EMPLOYEE-MASTER
+           PERFORM UNTIL EOF-EMPLOYEE
+               MOVE SPACES TO WS-CURRENT-DEPT-NAME
+               PERFORM LOOKUP-DEPT-MASTER
+               PERFORM WRITE-EXTRACT-RECORD
+               PERFORM READ-EMPLOYEE-MASTER
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER
+           CLOSE DEPT-MASTER
+           CLOSE EMPLOYEE-EXTRACT.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE EMP-SALARY TO WS-EXTR-SALARY-EDIT
+           MOVE SPACES TO WS-EXTR-LINE
+           STRING
+               EMP-ID              DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               FUNCTION TRIM(EMP-NAME) DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WS-EXTR-SALARY-EDIT DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               FUNCTION TRIM(EMP-DEPT) DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CURRENT-DEPT-NAME) DELIMITED BY SIZE
+               INTO WS-EXTR-LINE
            END-STRING
-           DISPLAY WS-MESSAGE
-           DISPLAY "Employee: " EMP-NAME " ID: " EMP-ID.
+           WRITE EXTR-PRINT-LINE FROM WS-EXTR-LINE.
+
+       READ-TRANSACTION.
+           READ EMPLOYEE-TRANSACTIONS
+               AT END
+                   SET EOF-TRANSACTION TO TRUE
+           END-READ.
+
+       APPLY-TRANSACTION.
+           MOVE SPACES TO WS-AUDIT-BEFORE
+           MOVE 0 TO WS-AUD-BEFORE-ID WS-AUD-BEFORE-SALARY
+           MOVE SPACES TO WS-AUDIT-AFTER
+           MOVE 0 TO WS-AUD-AFTER-ID WS-AUD-AFTER-SALARY
+           EVALUATE TRANS-ACTION-CODE
+               WHEN "A"
+                   MOVE TRANS-EMP-ID     TO WS-AUD-AFTER-ID
+                   MOVE TRANS-EMP-NAME   TO WS-AUD-AFTER-NAME
+                   MOVE TRANS-EMP-SALARY TO WS-AUD-AFTER-SALARY
+                   MOVE TRANS-EMP-DEPT   TO WS-AUD-AFTER-DEPT
+                   MOVE TRANS-EMP-ID     TO EMR-EMP-ID
+                   MOVE TRANS-EMP-NAME   TO EMR-EMP-NAME
+                   MOVE TRANS-EMP-SALARY TO EMR-EMP-SALARY
+                   MOVE TRANS-EMP-DEPT   TO EMR-EMP-DEPT
+                   MOVE TRANS-EMP-CURRENCY TO EMR-EMP-CURRENCY
+                   WRITE EMP-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "REJECTED ADD - DUPLICATE EMP-ID: "
+                                   TRANS-EMP-ID
+                       NOT INVALID KEY
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-WRITE
+               WHEN "U"
+                   MOVE TRANS-EMP-ID TO EMR-EMP-ID
+                   READ EMPLOYEE-MASTER
+                       INVALID KEY
+                           DISPLAY "REJECTED UPDATE - NOT FOUND: "
+                                   TRANS-EMP-ID
+                       NOT INVALID KEY
+                           MOVE EMR-EMP-ID     TO WS-AUD-BEFORE-ID
+                           MOVE EMR-EMP-NAME   TO WS-AUD-BEFORE-NAME
+                           MOVE EMR-EMP-SALARY TO WS-AUD-BEFORE-SALARY
+                           MOVE EMR-EMP-DEPT   TO WS-AUD-BEFORE-DEPT
+                           MOVE TRANS-EMP-NAME   TO EMR-EMP-NAME
+                           MOVE TRANS-EMP-SALARY TO EMR-EMP-SALARY
+                           MOVE TRANS-EMP-DEPT   TO EMR-EMP-DEPT
+                           MOVE TRANS-EMP-CURRENCY TO
+                                EMR-EMP-CURRENCY
+                           REWRITE EMP-MASTER-RECORD
+                           MOVE EMR-EMP-ID     TO WS-AUD-AFTER-ID
+                           MOVE EMR-EMP-NAME   TO WS-AUD-AFTER-NAME
+                           MOVE EMR-EMP-SALARY TO WS-AUD-AFTER-SALARY
+                           MOVE EMR-EMP-DEPT   TO WS-AUD-AFTER-DEPT
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-READ
+               WHEN "D"
+                   MOVE TRANS-EMP-ID TO EMR-EMP-ID
+                   READ EMPLOYEE-MASTER
+                       INVALID KEY
+                           DISPLAY "REJECTED DELETE - NOT FOUND: "
+                                   TRANS-EMP-ID
+                       NOT INVALID KEY
+                           MOVE EMR-EMP-ID     TO WS-AUD-BEFORE-ID
+                           MOVE EMR-EMP-NAME   TO WS-AUD-BEFORE-NAME
+                           MOVE EMR-EMP-SALARY TO WS-AUD-BEFORE-SALARY
+                           MOVE EMR-EMP-DEPT   TO WS-AUD-BEFORE-DEPT
+                           DELETE EMPLOYEE-MASTER
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-READ
+           END-EVALUATE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE TRANS-ACTION-CODE TO WS-AUD-ACTION
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-TIME FROM TIME
+           MOVE WS-OPERATOR-ID TO WS-AUD-OPERATOR
+           MOVE WS-AUD-BEFORE-ID     TO WS-AUD-LINE-BEFORE-ID
+           MOVE WS-AUD-BEFORE-NAME   TO WS-AUD-LINE-BEFORE-NAME
+           MOVE WS-AUD-BEFORE-SALARY TO WS-AUD-LINE-BEFORE-SALARY
+           MOVE WS-AUD-BEFORE-DEPT   TO WS-AUD-LINE-BEFORE-DEPT
+           MOVE WS-AUD-AFTER-ID      TO WS-AUD-LINE-AFTER-ID
+           MOVE WS-AUD-AFTER-NAME    TO WS-AUD-LINE-AFTER-NAME
+           MOVE WS-AUD-AFTER-SALARY  TO WS-AUD-LINE-AFTER-SALARY
+           MOVE WS-AUD-AFTER-DEPT    TO WS-AUD-LINE-AFTER-DEPT
+           WRITE AUDIT-PRINT-LINE FROM WS-AUDIT-LINE.
+
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHK-FILE-STATUS NOT = "00" AND
+              WS-CHK-FILE-STATUS NOT = "05"
+               MOVE "CHECKPOINT-FILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CHK-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ON-OPEN-ERROR
+           END-IF
+           PERFORM UNTIL EOF-CHECKPOINT
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+                   AT END
+                       SET EOF-CHECKPOINT TO TRUE
+                   NOT AT END
+                       MOVE WS-CHK-ID TO WS-RESTART-EMP-ID
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
 
+       CHECK-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPT
+           IF WS-RECORDS-SINCE-CHECKPT >= WS-CHECKPOINT-INTERVAL
+               MOVE EMP-ID TO WS-CHK-ID
+               WRITE CHK-PRINT-LINE FROM WS-CHECKPOINT-LINE
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPT
+           END-IF.
+
+       READ-EMPLOYEE-MASTER.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   SET EOF-EMPLOYEE TO TRUE
+               NOT AT END
+                   MOVE EMR-EMP-ID     TO EMP-ID
+                   MOVE EMR-EMP-NAME   TO EMP-NAME
+                   MOVE EMR-EMP-SALARY TO EMP-SALARY
+                   MOVE EMR-EMP-DEPT   TO EMP-DEPT
+                   IF EMR-EMP-CURRENCY = SPACES
+                       MOVE "USD" TO EMP-CURRENCY
+                   ELSE
+                       MOVE EMR-EMP-CURRENCY TO EMP-CURRENCY
+                   END-IF
+           END-READ.
+
+       VALIDATE-EMPLOYEE-RECORD.
+           MOVE "Y" TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REASON-CODE
+           MOVE SPACES TO WS-REASON-TEXT
+           MOVE SPACES TO WS-CURRENT-DEPT-NAME
+           PERFORM LOOKUP-DEPT-MASTER
+           IF NOT DEPT-FOUND
+               MOVE "N" TO WS-VALID-RECORD
+               MOVE "E01" TO WS-REASON-CODE
+               MOVE "INVALID DEPARTMENT CODE" TO WS-REASON-TEXT
+           ELSE
+               IF EMP-SALARY <= 0
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "E02" TO WS-REASON-CODE
+                   MOVE "SALARY ZERO OR NEGATIVE" TO WS-REASON-TEXT
+               ELSE
+                   IF EMP-CURRENCY NOT = "USD"
+                      *> No FX rate is available to convert a
+                      *> non-USD salary onto the USD-scale bands
+                      *> below, so foreign-currency pay is left out
+                      *> of band checking rather than compared
+                      *> against the wrong currency's band
+                       CONTINUE
+                   ELSE
+                       IF WS-CURRENT-DEPT-MIN-SALARY = 0 AND
+                          WS-CURRENT-DEPT-MAX-SALARY = 0
+                           MOVE "N" TO WS-VALID-RECORD
+                           MOVE "E04" TO WS-REASON-CODE
+                           MOVE "NO SALARY BAND FOR DEPT" TO
+                                WS-REASON-TEXT
+                       ELSE
+                           IF EMP-SALARY < WS-CURRENT-DEPT-MIN-SALARY
+                              OR EMP-SALARY >
+                                 WS-CURRENT-DEPT-MAX-SALARY
+                               MOVE "N" TO WS-VALID-RECORD
+                               MOVE "E03" TO WS-REASON-CODE
+                               MOVE "SALARY OUTSIDE DEPT BAND" TO
+                                    WS-REASON-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> DEPT-MASTER is the single authority for both department
+      *> validity and the salary band (DM-MIN-SALARY/DM-MAX-SALARY) -
+      *> there is no separate hardcoded band table to fall out of sync
+      *> with it.
+       LOOKUP-DEPT-MASTER.
+           MOVE "N" TO WS-DEPT-FOUND
+           MOVE 0 TO WS-CURRENT-DEPT-MIN-SALARY
+           MOVE 0 TO WS-CURRENT-DEPT-MAX-SALARY
+           MOVE EMP-DEPT TO DM-DEPT-CODE
+           READ DEPT-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-DEPT-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-DEPT-FOUND
+                   MOVE DM-DEPT-NAME TO WS-CURRENT-DEPT-NAME
+                   MOVE DM-MIN-SALARY TO WS-CURRENT-DEPT-MIN-SALARY
+                   MOVE DM-MAX-SALARY TO WS-CURRENT-DEPT-MAX-SALARY
+           END-READ.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           MOVE EMP-ID TO WS-EX-ID
+           MOVE EMP-NAME TO WS-EX-NAME
+           MOVE WS-REASON-CODE TO WS-EX-REASON-CODE
+           MOVE WS-REASON-TEXT TO WS-EX-REASON-TEXT
+           MOVE WS-CURRENT-DEPT-NAME TO WS-EX-DEPT-NAME
+           WRITE EXC-PRINT-LINE FROM WS-EXCEPTION-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+      *> Accumulates each valid record into the department-totals and
+      *> employee-detail tables as EMPLOYEE-MASTER is read; the
+      *> register itself isn't printed until PRINT-PAYROLL-REGISTER
+      *> runs the whole pass, so departments come out grouped on the
+      *> report regardless of what order EMPLOYEE-MASTER is keyed in.
        CALCULATE-TOTALS.
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1
-                   UNTIL WS-COUNTER > 10
-               ADD WS-COUNTER TO WS-TOTAL
+           PERFORM STORE-EMPLOYEE-DETAIL
+           PERFORM ACCUMULATE-DEPT-TOTAL
+           IF EMP-CURRENCY = "USD"
+               ADD EMP-SALARY TO WS-GRAND-TOTAL
+           ELSE
+               PERFORM ACCUMULATE-FOREIGN-CURRENCY
+           END-IF.
+
+       STORE-EMPLOYEE-DETAIL.
+           IF WS-EMP-DETAIL-COUNT < 9999
+               ADD 1 TO WS-EMP-DETAIL-COUNT
+               MOVE EMP-ID       TO WS-EDT-ID(WS-EMP-DETAIL-COUNT)
+               MOVE EMP-NAME     TO WS-EDT-NAME(WS-EMP-DETAIL-COUNT)
+               MOVE EMP-SALARY   TO
+                    WS-EDT-SALARY(WS-EMP-DETAIL-COUNT)
+               MOVE EMP-DEPT     TO WS-EDT-DEPT(WS-EMP-DETAIL-COUNT)
+               MOVE EMP-CURRENCY TO
+                    WS-EDT-CURRENCY(WS-EMP-DETAIL-COUNT)
+           ELSE
+               MOVE "E05" TO WS-REASON-CODE
+               MOVE "REGISTER DETAIL TABLE FULL - NOT PRINTED" TO
+                    WS-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
+       ACCUMULATE-DEPT-TOTAL.
+           SET WS-DTOT-IDX TO 1
+           SEARCH WS-DTOT-ENTRY
+               AT END
+                   IF WS-DEPT-TOTALS-COUNT < 50
+                       ADD 1 TO WS-DEPT-TOTALS-COUNT
+                       MOVE EMP-DEPT TO
+                            WS-DTOT-DEPT-CODE(WS-DEPT-TOTALS-COUNT)
+                       MOVE WS-CURRENT-DEPT-NAME TO
+                            WS-DTOT-DEPT-NAME(WS-DEPT-TOTALS-COUNT)
+                       IF EMP-CURRENCY = "USD"
+                           MOVE EMP-SALARY TO
+                                WS-DTOT-SUBTOTAL(WS-DEPT-TOTALS-COUNT)
+                       ELSE
+                           MOVE 0 TO
+                                WS-DTOT-SUBTOTAL(WS-DEPT-TOTALS-COUNT)
+                       END-IF
+                   ELSE
+                       MOVE "E06" TO WS-REASON-CODE
+                       MOVE "DEPARTMENT TOTALS TABLE FULL" TO
+                            WS-REASON-TEXT
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   END-IF
+               WHEN WS-DTOT-DEPT-CODE(WS-DTOT-IDX) = EMP-DEPT
+                   IF EMP-CURRENCY = "USD"
+                       ADD EMP-SALARY TO WS-DTOT-SUBTOTAL(WS-DTOT-IDX)
+                   END-IF
+           END-SEARCH.
+
+       ACCUMULATE-FOREIGN-CURRENCY.
+           SET WS-CUR-IDX TO 1
+           SEARCH WS-CURRENCY-ENTRY
+               AT END
+                   IF WS-CURRENCY-COUNT < 10
+                       ADD 1 TO WS-CURRENCY-COUNT
+                       MOVE EMP-CURRENCY TO
+                            WS-CUR-CODE(WS-CURRENCY-COUNT)
+                       MOVE EMP-SALARY TO
+                            WS-CUR-TOTAL(WS-CURRENCY-COUNT)
+                   ELSE
+                       MOVE "E07" TO WS-REASON-CODE
+                       MOVE "CURRENCY TABLE FULL, SALARY NOT TOTALED"
+                            TO WS-REASON-TEXT
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   END-IF
+               WHEN WS-CUR-CODE(WS-CUR-IDX) = EMP-CURRENCY
+                   ADD EMP-SALARY TO WS-CUR-TOTAL(WS-CUR-IDX)
+           END-SEARCH.
+
+      *> Prints the register once the whole EMPLOYEE-MASTER pass has
+      *> been accumulated: one header/detail-lines/subtotal block per
+      *> department, in the order departments were first encountered.
+       PRINT-PAYROLL-REGISTER.
+           PERFORM VARYING WS-DTOT-IDX FROM 1 BY 1
+                   UNTIL WS-DTOT-IDX > WS-DEPT-TOTALS-COUNT
+               PERFORM WRITE-DEPT-HEADING
+               PERFORM VARYING WS-EDT-IDX FROM 1 BY 1
+                       UNTIL WS-EDT-IDX > WS-EMP-DETAIL-COUNT
+                   IF WS-EDT-DEPT(WS-EDT-IDX) =
+                         WS-DTOT-DEPT-CODE(WS-DTOT-IDX)
+                       PERFORM WRITE-DETAIL-LINE
+                   END-IF
+               END-PERFORM
+               PERFORM WRITE-DEPT-SUBTOTAL
            END-PERFORM
-           MOVE WS-TOTAL TO WS-RESULT
-           DISPLAY "Total: " WS-RESULT.
+           PERFORM WRITE-FINAL-TOTALS.
 
-       PROCESS-TABLE.
-           MOVE "First" TO WS-ITEM(1)
-           MOVE "Second" TO WS-ITEM(2)
-           MOVE "Third" TO WS-ITEM(3)
+       WRITE-DEPT-HEADING.
+           MOVE SPACES TO WS-DEPT-HEADING
+           MOVE WS-DTOT-DEPT-CODE(WS-DTOT-IDX) TO WS-DH-DEPT
+           MOVE WS-DTOT-DEPT-NAME(WS-DTOT-IDX) TO WS-DH-DEPT-NAME
+           WRITE REG-PRINT-LINE FROM WS-DEPT-HEADING.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-EDT-ID(WS-EDT-IDX) TO WS-DL-ID
+           MOVE WS-EDT-NAME(WS-EDT-IDX) TO WS-DL-NAME
+           MOVE WS-EDT-SALARY(WS-EDT-IDX) TO WS-DL-SALARY
+           MOVE WS-EDT-CURRENCY(WS-EDT-IDX) TO WS-DL-CURRENCY
+           IF WS-EDT-CURRENCY(WS-EDT-IDX) = "USD"
+               MOVE SPACES TO WS-DL-FX-FLAG
+           ELSE
+               MOVE "(EXCLUDED FROM USD TOTAL)" TO WS-DL-FX-FLAG
+           END-IF
+           WRITE REG-PRINT-LINE FROM WS-DETAIL-LINE.
+
+       WRITE-DEPT-SUBTOTAL.
+           MOVE WS-DTOT-SUBTOTAL(WS-DTOT-IDX) TO WS-DT-SUBTOTAL
+           WRITE REG-PRINT-LINE FROM WS-DEPT-TOTAL-LINE.
+
+       WRITE-FINAL-TOTALS.
+           MOVE WS-GRAND-TOTAL TO WS-GT-TOTAL
+           WRITE REG-PRINT-LINE FROM WS-GRAND-TOTAL-LINE
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                   UNTIL WS-CUR-IDX > WS-CURRENCY-COUNT
+               MOVE WS-CUR-CODE(WS-CUR-IDX) TO WS-CT-CODE
+               MOVE WS-CUR-TOTAL(WS-CUR-IDX) TO WS-CT-TOTAL
+               WRITE REG-PRINT-LINE FROM WS-CURRENCY-TOTAL-LINE
+           END-PERFORM.
 
+       ADD-TO-TABLE.
+           IF WS-TABLE-COUNT < 100
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE EMP-NAME TO WS-ITEM(WS-TABLE-COUNT)
+           ELSE
+               MOVE "E08" TO WS-REASON-CODE
+               MOVE "ROSTER TABLE FULL - NAME NOT STORED" TO
+                    WS-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
+       PROCESS-TABLE.
            PERFORM VARYING WS-IDX FROM 1 BY 1
-                   UNTIL WS-IDX > 3
+                   UNTIL WS-IDX > WS-TABLE-COUNT
                DISPLAY "Item " WS-IDX ": " WS-ITEM(WS-IDX)
            END-PERFORM.
-
-       EVALUATE-EXAMPLE.
-           EVALUATE TRUE
-               WHEN WS-COUNTER = 0
-                   DISPLAY "Counter is zero"
-               WHEN WS-COUNTER < 5
-                   DISPLAY "Counter is less than 5"
-               WHEN WS-COUNTER >= 5 AND WS-COUNTER <= 10
-                   DISPLAY "Counter is between 5 and 10"
-               WHEN OTHER
-                   DISPLAY "Counter is greater than 10"
-           END-EVALUATE.
